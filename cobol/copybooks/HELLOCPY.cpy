@@ -0,0 +1,18 @@
+      *****************************************************************
+      *                                                               *
+      *   HELLOCPY - Customer greeting-context record                *
+      *                                                               *
+      *   Common record layout shared by HELLO and any other         *
+      *   program that needs the customer name, account number,     *
+      *   branch/region code, or preferred-language flag.            *
+      *                                                               *
+      *****************************************************************
+       01  CUSTOMER-RECORD.
+           05  THE-NAME                    PIC X(30).
+           05  CUST-ACCOUNT-NO              PIC 9(10).
+           05  CUST-BRANCH-CODE             PIC X(05).
+           05  CUST-LANGUAGE-CODE           PIC X(02).
+               88  LANG-ENGLISH                 VALUE 'EN'.
+               88  LANG-FRENCH                  VALUE 'FR'.
+               88  LANG-SPANISH                 VALUE 'SP'.
+           05  FILLER                       PIC X(03).
