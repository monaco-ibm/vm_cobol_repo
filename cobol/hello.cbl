@@ -5,16 +5,582 @@
       *   Simple test with copybook                                   *
       *                                                               *
       *****************************************************************
+      /
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-MASTER-FILE ASSIGN TO CUSTMAST
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CUSTMAST-FILE-STATUS.
+
+           SELECT HELLO-REPORT-FILE ASSIGN TO HELORPT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-HELORPT-FILE-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO CHKPTF
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CHKPT-FILE-STATUS.
+
+           SELECT CRM-EXTRACT-FILE ASSIGN TO CRMFEED
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CRMFEED-FILE-STATUS.
+
+           SELECT EDIT-CONTROL-FILE ASSIGN TO EDITCTL
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-EDITCTL-FILE-STATUS.
       /
        DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-MASTER-FILE.
+       01  CUSTOMER-MASTER-RECORD         PIC X(50).
+
+       FD  HELLO-REPORT-FILE.
+       01  HELLO-REPORT-RECORD             PIC X(80).
+
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD.
+           05  CKPT-LAST-ACCOUNT-NO         PIC 9(10).
+           05  CKPT-RECORDS-PROCESSED       PIC 9(08).
+           05  CKPT-LAST-PAGE-NO            PIC 9(05).
+
+       FD  CRM-EXTRACT-FILE.
+       01  CRM-EXTRACT-RECORD.
+           05  CRM-EXT-NAME                 PIC X(30).
+           05  CRM-EXT-ACCOUNT-NO           PIC 9(10).
+           05  CRM-EXT-TS-DATE              PIC 9(08).
+           05  CRM-EXT-TS-TIME              PIC 9(06).
+
+       FD  EDIT-CONTROL-FILE.
+       01  EDIT-CONTROL-RECORD.
+           05  ECTL-TOTAL-COUNT             PIC 9(08).
+           05  ECTL-ACCEPTED-COUNT          PIC 9(08).
+           05  ECTL-REJECTED-COUNT          PIC 9(08).
+      /
        WORKING-STORAGE SECTION.
 
        COPY HELLOCPY.
+
+       77  WS-EOF-SWITCH                  PIC X(01) VALUE 'N'.
+           88  END-OF-CUSTOMER-FILE           VALUE 'Y'.
+
+       77  WS-CURRENT-DATE                PIC 9(08) VALUE ZERO.
+       77  WS-CURRENT-TIME                PIC 9(08) VALUE ZERO.
+       77  WS-LINE-COUNT                  PIC 9(03) VALUE ZERO.
+       77  WS-PAGE-COUNT                  PIC 9(05) VALUE ZERO.
+       77  WS-MAX-LINES-PER-PAGE          PIC 9(03) VALUE 60.
+       77  WS-DTL-TEXT                    PIC X(60) VALUE SPACES.
+
+       77  WS-CUSTMAST-FILE-STATUS        PIC X(02) VALUE "00".
+       77  WS-HELORPT-FILE-STATUS         PIC X(02) VALUE "00".
+       77  WS-CHKPT-FILE-STATUS           PIC X(02) VALUE "00".
+       77  WS-CRMFEED-FILE-STATUS         PIC X(02) VALUE "00".
+       77  WS-CHECKPOINT-INTERVAL         PIC 9(05) VALUE 1000.
+       77  WS-RECORD-COUNT                PIC 9(08) VALUE ZERO.
+       77  WS-CKPT-QUOTIENT                PIC 9(08) VALUE ZERO.
+       77  WS-CKPT-REMAINDER               PIC 9(05) VALUE ZERO.
+
+       77  WS-RESTART-SWITCH               PIC X(01) VALUE 'N'.
+           88  RESTART-IN-PROGRESS             VALUE 'Y'.
+       77  WS-RESTART-KEY                  PIC 9(10) VALUE ZERO.
+
+       77  WS-PARM-ENV-CODE                PIC X(04) VALUE "PROD".
+       77  WS-PARM-RUN-DATE                PIC 9(08) VALUE ZERO.
+
+       77  WS-GREETING-TEXT                PIC X(20) VALUE SPACES.
+
+       77  WS-EDITCTL-FILE-STATUS          PIC X(02) VALUE "00".
+       77  WS-GREETINGS-ISSUED-COUNT       PIC 9(08) VALUE ZERO.
+       77  WS-REJECTED-COUNT               PIC 9(08) VALUE ZERO.
+
+       77  WS-END-TIME                     PIC 9(08) VALUE ZERO.
+       77  WS-START-HOURS                   PIC 99 VALUE ZERO.
+       77  WS-START-MINUTES                 PIC 99 VALUE ZERO.
+       77  WS-START-SECONDS                 PIC 99 VALUE ZERO.
+       77  WS-END-HOURS                     PIC 99 VALUE ZERO.
+       77  WS-END-MINUTES                   PIC 99 VALUE ZERO.
+       77  WS-END-SECONDS                   PIC 99 VALUE ZERO.
+       77  WS-START-TOTAL-SECS             PIC 9(07) VALUE ZERO.
+       77  WS-END-TOTAL-SECS               PIC 9(07) VALUE ZERO.
+       77  WS-ELAPSED-TOTAL-SECS           PIC 9(07) VALUE ZERO.
+       77  WS-ELAPSED-WORK-MINS            PIC 9(05) VALUE ZERO.
+       77  WS-ELAPSED-HOURS                PIC 99 VALUE ZERO.
+       77  WS-ELAPSED-MINUTES              PIC 99 VALUE ZERO.
+       77  WS-ELAPSED-SECONDS              PIC 99 VALUE ZERO.
+
+       01  WS-GREETING-TABLE-DATA.
+           05  FILLER                     PIC X(22) VALUE
+               "ENHELLO               ".
+           05  FILLER                     PIC X(22) VALUE
+               "FRBONJOUR             ".
+           05  FILLER                     PIC X(22) VALUE
+               "SPHOLA                ".
+
+       01  WS-GREETING-TABLE REDEFINES WS-GREETING-TABLE-DATA.
+           05  WS-GREETING-ENTRY OCCURS 3 TIMES
+                   INDEXED BY WS-LANG-IDX.
+               10  WS-TMPL-LANG-CODE       PIC X(02).
+               10  WS-TMPL-TEXT            PIC X(20).
+
+       01  WS-ERROR-MESSAGE.
+           05  WS-ERR-FILE-NAME           PIC X(20).
+           05  FILLER                     PIC X(02) VALUE SPACES.
+           05  WS-ERR-OPERATION           PIC X(10).
+           05  FILLER                     PIC X(02) VALUE SPACES.
+           05  FILLER                     PIC X(14) VALUE
+               "FILE STATUS = ".
+           05  WS-ERR-STATUS               PIC X(02).
+
+       01  WS-PAGE-HEADING-1.
+           05  FILLER                     PIC X(25) VALUE
+               "HELLO CUSTOMER GREETING ".
+           05  FILLER                     PIC X(07) VALUE
+               "REPORT ".
+           05  FILLER                     PIC X(10) VALUE
+               "RUN DATE: ".
+           05  WS-HDG-RUN-DATE             PIC 9999/99/99.
+           05  FILLER                     PIC X(05) VALUE SPACES.
+           05  FILLER                     PIC X(10) VALUE
+               "RUN TIME: ".
+           05  WS-HDG-RUN-HH               PIC 99.
+           05  FILLER                     PIC X(01) VALUE SPACE.
+           05  WS-HDG-RUN-MM               PIC 99.
+           05  FILLER                     PIC X(01) VALUE SPACE.
+           05  WS-HDG-RUN-SS               PIC 99.
+
+       01  WS-PAGE-HEADING-2.
+           05  FILLER                     PIC X(07) VALUE
+               "PAGE   ".
+           05  WS-HDG-PAGE-NO              PIC ZZZZ9.
+           05  FILLER                     PIC X(10) VALUE SPACES.
+           05  FILLER                     PIC X(05) VALUE
+               "ENV: ".
+           05  WS-HDG-ENV-CODE             PIC X(04).
+
+       01  WS-PAGE-FOOTING.
+           05  FILLER                     PIC X(25) VALUE
+               "*** END OF REPORT PAGE *".
+
+       01  WS-DETAIL-LINE.
+           05  FILLER                     PIC X(07) VALUE SPACES.
+           05  WS-DTL-GREETING             PIC X(60) VALUE SPACES.
+      /
+       LINKAGE SECTION.
+
+       01  LK-PARM-AREA.
+           05  LK-PARM-LENGTH              PIC S9(04) COMP.
+           05  LK-PARM-TEXT                PIC X(20).
       /
-       PROCEDURE DIVISION.
+       PROCEDURE DIVISION USING LK-PARM-AREA.
        Main.
-           DISPLAY "Hello " THE-NAME
-           DISPLAY "Welcome to Cobol"
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT
+           PERFORM 2000-PROCESS-CUSTOMER THRU 2000-EXIT
+               UNTIL END-OF-CUSTOMER-FILE
+           PERFORM 8000-TERMINATE THRU 8000-EXIT
+           MOVE ZERO TO RETURN-CODE
+           GOBACK.
+
+       1000-INITIALIZE.
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-CURRENT-TIME FROM TIME
+           PERFORM 1100-PARSE-PARM THRU 1100-EXIT
+           OPEN INPUT CUSTOMER-MASTER-FILE
+           IF WS-CUSTMAST-FILE-STATUS NOT = "00"
+               MOVE "CUSTOMER-MASTER-FILE" TO WS-ERR-FILE-NAME
+               MOVE "OPEN"                 TO WS-ERR-OPERATION
+               MOVE WS-CUSTMAST-FILE-STATUS TO WS-ERR-STATUS
+               PERFORM 9000-ABEND THRU 9000-EXIT
+           END-IF
+           PERFORM 1200-CHECK-FOR-RESTART THRU 1200-EXIT
+           IF RESTART-IN-PROGRESS
+               OPEN EXTEND HELLO-REPORT-FILE
+           ELSE
+               OPEN OUTPUT HELLO-REPORT-FILE
+           END-IF
+           IF WS-HELORPT-FILE-STATUS NOT = "00"
+               MOVE "HELLO-REPORT-FILE" TO WS-ERR-FILE-NAME
+               MOVE "OPEN"               TO WS-ERR-OPERATION
+               MOVE WS-HELORPT-FILE-STATUS TO WS-ERR-STATUS
+               PERFORM 9000-ABEND THRU 9000-EXIT
+           END-IF
+           IF RESTART-IN-PROGRESS
+               OPEN EXTEND CRM-EXTRACT-FILE
+           ELSE
+               OPEN OUTPUT CRM-EXTRACT-FILE
+           END-IF
+           IF WS-CRMFEED-FILE-STATUS NOT = "00"
+               MOVE "CRM-EXTRACT-FILE" TO WS-ERR-FILE-NAME
+               MOVE "OPEN"             TO WS-ERR-OPERATION
+               MOVE WS-CRMFEED-FILE-STATUS TO WS-ERR-STATUS
+               PERFORM 9000-ABEND THRU 9000-EXIT
+           END-IF
+           PERFORM 3000-WRITE-PAGE-HEADER THRU 3000-EXIT
+           PERFORM 1300-READ-EDIT-CONTROL-TOTALS THRU 1300-EXIT
+           PERFORM 1500-READ-CUSTOMER THRU 1500-EXIT
+           IF RESTART-IN-PROGRESS
+               PERFORM 1600-SKIP-TO-RESTART-POINT THRU 1600-EXIT
+           END-IF.
+       1000-EXIT.
+           EXIT.
+
+       1100-PARSE-PARM.
+           IF LK-PARM-LENGTH GREATER THAN ZERO
+               UNSTRING LK-PARM-TEXT DELIMITED BY ","
+                   INTO WS-PARM-ENV-CODE WS-PARM-RUN-DATE
+               IF WS-PARM-RUN-DATE NOT = ZERO
+                   MOVE WS-PARM-RUN-DATE TO WS-CURRENT-DATE
+               END-IF
+           END-IF.
+       1100-EXIT.
+           EXIT.
+
+       1200-CHECK-FOR-RESTART.
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CHKPT-FILE-STATUS = "00"
+               READ CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF WS-CHKPT-FILE-STATUS = "00"
+                           MOVE CKPT-LAST-ACCOUNT-NO TO WS-RESTART-KEY
+                           MOVE CKPT-RECORDS-PROCESSED TO
+                               WS-RECORD-COUNT
+                           MOVE CKPT-RECORDS-PROCESSED TO
+                               WS-GREETINGS-ISSUED-COUNT
+                           MOVE CKPT-LAST-PAGE-NO TO WS-PAGE-COUNT
+                           SET RESTART-IN-PROGRESS TO TRUE
+                       ELSE
+                           MOVE "CHECKPOINT-FILE" TO WS-ERR-FILE-NAME
+                           MOVE "READ"            TO WS-ERR-OPERATION
+                           MOVE WS-CHKPT-FILE-STATUS TO WS-ERR-STATUS
+                           PERFORM 9000-ABEND THRU 9000-EXIT
+                       END-IF
+               END-READ
+               CLOSE CHECKPOINT-FILE
+               IF WS-CHKPT-FILE-STATUS NOT = "00"
+                   MOVE "CHECKPOINT-FILE" TO WS-ERR-FILE-NAME
+                   MOVE "CLOSE"           TO WS-ERR-OPERATION
+                   MOVE WS-CHKPT-FILE-STATUS TO WS-ERR-STATUS
+                   PERFORM 9000-ABEND THRU 9000-EXIT
+               END-IF
+           ELSE
+               IF WS-CHKPT-FILE-STATUS NOT = "35"
+                   MOVE "CHECKPOINT-FILE" TO WS-ERR-FILE-NAME
+                   MOVE "OPEN"            TO WS-ERR-OPERATION
+                   MOVE WS-CHKPT-FILE-STATUS TO WS-ERR-STATUS
+                   PERFORM 9000-ABEND THRU 9000-EXIT
+               END-IF
+           END-IF.
+       1200-EXIT.
+           EXIT.
+
+       1300-READ-EDIT-CONTROL-TOTALS.
+           OPEN INPUT EDIT-CONTROL-FILE
+           IF WS-EDITCTL-FILE-STATUS = "00"
+               READ EDIT-CONTROL-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF WS-EDITCTL-FILE-STATUS = "00"
+                           MOVE ECTL-REJECTED-COUNT TO
+                               WS-REJECTED-COUNT
+                       ELSE
+                           MOVE "EDIT-CONTROL-FILE" TO WS-ERR-FILE-NAME
+                           MOVE "READ"              TO WS-ERR-OPERATION
+                           MOVE WS-EDITCTL-FILE-STATUS TO WS-ERR-STATUS
+                           PERFORM 9000-ABEND THRU 9000-EXIT
+                       END-IF
+               END-READ
+               CLOSE EDIT-CONTROL-FILE
+               IF WS-EDITCTL-FILE-STATUS NOT = "00"
+                   MOVE "EDIT-CONTROL-FILE" TO WS-ERR-FILE-NAME
+                   MOVE "CLOSE"             TO WS-ERR-OPERATION
+                   MOVE WS-EDITCTL-FILE-STATUS TO WS-ERR-STATUS
+                   PERFORM 9000-ABEND THRU 9000-EXIT
+               END-IF
+           ELSE
+               IF WS-EDITCTL-FILE-STATUS NOT = "35"
+                   MOVE "EDIT-CONTROL-FILE" TO WS-ERR-FILE-NAME
+                   MOVE "OPEN"              TO WS-ERR-OPERATION
+                   MOVE WS-EDITCTL-FILE-STATUS TO WS-ERR-STATUS
+                   PERFORM 9000-ABEND THRU 9000-EXIT
+               END-IF
+           END-IF.
+       1300-EXIT.
+           EXIT.
+
+       1500-READ-CUSTOMER.
+           READ CUSTOMER-MASTER-FILE
+               AT END
+                   SET END-OF-CUSTOMER-FILE TO TRUE
+               NOT AT END
+                   IF WS-CUSTMAST-FILE-STATUS = "00"
+                       MOVE CUSTOMER-MASTER-RECORD TO CUSTOMER-RECORD
+                   ELSE
+                       MOVE "CUSTOMER-MASTER-FILE" TO WS-ERR-FILE-NAME
+                       MOVE "READ"                 TO WS-ERR-OPERATION
+                       MOVE WS-CUSTMAST-FILE-STATUS TO WS-ERR-STATUS
+                       PERFORM 9000-ABEND THRU 9000-EXIT
+                   END-IF
+           END-READ.
+       1500-EXIT.
+           EXIT.
+
+       1600-SKIP-TO-RESTART-POINT.
+           PERFORM 1500-READ-CUSTOMER THRU 1500-EXIT
+               UNTIL END-OF-CUSTOMER-FILE
+               OR CUST-ACCOUNT-NO = WS-RESTART-KEY
+           IF NOT END-OF-CUSTOMER-FILE
+               PERFORM 1500-READ-CUSTOMER THRU 1500-EXIT
+           END-IF
+           MOVE 'N' TO WS-RESTART-SWITCH.
+       1600-EXIT.
+           EXIT.
+
+       2000-PROCESS-CUSTOMER.
+           PERFORM 2500-LOOKUP-GREETING-TEXT THRU 2500-EXIT
+           MOVE SPACES TO WS-DTL-TEXT
+           STRING WS-GREETING-TEXT DELIMITED BY SPACE
+                  " "               DELIMITED BY SIZE
+                  THE-NAME          DELIMITED BY SIZE
+               INTO WS-DTL-TEXT
+           PERFORM 5000-PRINT-LINE THRU 5000-EXIT
+           MOVE "WELCOME TO COBOL" TO WS-DTL-TEXT
+           PERFORM 5000-PRINT-LINE THRU 5000-EXIT
+           PERFORM 6000-WRITE-CRM-EXTRACT THRU 6000-EXIT
+           ADD 1 TO WS-RECORD-COUNT
+           ADD 1 TO WS-GREETINGS-ISSUED-COUNT
+           DIVIDE WS-RECORD-COUNT BY WS-CHECKPOINT-INTERVAL
+               GIVING WS-CKPT-QUOTIENT
+               REMAINDER WS-CKPT-REMAINDER
+           IF WS-CKPT-REMAINDER = ZERO
+               PERFORM 7000-WRITE-CHECKPOINT THRU 7000-EXIT
+           END-IF
+           PERFORM 1500-READ-CUSTOMER THRU 1500-EXIT.
+       2000-EXIT.
+           EXIT.
+
+       2500-LOOKUP-GREETING-TEXT.
+           SET WS-LANG-IDX TO 1
+           SEARCH WS-GREETING-ENTRY
+               AT END
+                   MOVE "HELLO" TO WS-GREETING-TEXT
+               WHEN WS-TMPL-LANG-CODE (WS-LANG-IDX) = CUST-LANGUAGE-CODE
+                   MOVE WS-TMPL-TEXT (WS-LANG-IDX) TO WS-GREETING-TEXT
+           END-SEARCH.
+       2500-EXIT.
+           EXIT.
+
+       3000-WRITE-PAGE-HEADER.
+           ADD 1 TO WS-PAGE-COUNT
+           MOVE WS-CURRENT-DATE TO WS-HDG-RUN-DATE
+           MOVE WS-CURRENT-TIME(1:2) TO WS-HDG-RUN-HH
+           MOVE WS-CURRENT-TIME(3:2) TO WS-HDG-RUN-MM
+           MOVE WS-CURRENT-TIME(5:2) TO WS-HDG-RUN-SS
+           MOVE WS-PAGE-COUNT TO WS-HDG-PAGE-NO
+           MOVE WS-PARM-ENV-CODE TO WS-HDG-ENV-CODE
+           MOVE WS-PAGE-HEADING-1 TO HELLO-REPORT-RECORD
+           WRITE HELLO-REPORT-RECORD
+           PERFORM 9100-CHECK-REPORT-WRITE THRU 9100-EXIT
+           MOVE WS-PAGE-HEADING-2 TO HELLO-REPORT-RECORD
+           WRITE HELLO-REPORT-RECORD
+           PERFORM 9100-CHECK-REPORT-WRITE THRU 9100-EXIT
+           MOVE ZERO TO WS-LINE-COUNT.
+       3000-EXIT.
+           EXIT.
+
+       3500-PAGE-BREAK.
+           PERFORM 3600-WRITE-PAGE-FOOTER THRU 3600-EXIT
+           PERFORM 3000-WRITE-PAGE-HEADER THRU 3000-EXIT.
+       3500-EXIT.
+           EXIT.
+
+       3600-WRITE-PAGE-FOOTER.
+           MOVE WS-PAGE-FOOTING TO HELLO-REPORT-RECORD
+           WRITE HELLO-REPORT-RECORD
+           PERFORM 9100-CHECK-REPORT-WRITE THRU 9100-EXIT.
+       3600-EXIT.
+           EXIT.
+
+       5000-PRINT-LINE.
+           IF WS-LINE-COUNT NOT LESS THAN WS-MAX-LINES-PER-PAGE
+               PERFORM 3500-PAGE-BREAK THRU 3500-EXIT
+           END-IF
+           MOVE WS-DTL-TEXT TO WS-DTL-GREETING
+           MOVE WS-DETAIL-LINE TO HELLO-REPORT-RECORD
+           WRITE HELLO-REPORT-RECORD
+           PERFORM 9100-CHECK-REPORT-WRITE THRU 9100-EXIT
+           ADD 1 TO WS-LINE-COUNT.
+       5000-EXIT.
+           EXIT.
+
+       6000-WRITE-CRM-EXTRACT.
+           MOVE THE-NAME TO CRM-EXT-NAME
+           MOVE CUST-ACCOUNT-NO TO CRM-EXT-ACCOUNT-NO
+           MOVE WS-CURRENT-DATE TO CRM-EXT-TS-DATE
+           MOVE WS-CURRENT-TIME(1:6) TO CRM-EXT-TS-TIME
+           WRITE CRM-EXTRACT-RECORD
+           IF WS-CRMFEED-FILE-STATUS NOT = "00"
+               MOVE "CRM-EXTRACT-FILE" TO WS-ERR-FILE-NAME
+               MOVE "WRITE"            TO WS-ERR-OPERATION
+               MOVE WS-CRMFEED-FILE-STATUS TO WS-ERR-STATUS
+               PERFORM 9000-ABEND THRU 9000-EXIT
+           END-IF.
+       6000-EXIT.
+           EXIT.
+
+       7000-WRITE-CHECKPOINT.
+           MOVE CUST-ACCOUNT-NO TO CKPT-LAST-ACCOUNT-NO
+           MOVE WS-RECORD-COUNT TO CKPT-RECORDS-PROCESSED
+           MOVE WS-PAGE-COUNT TO CKPT-LAST-PAGE-NO
+           OPEN OUTPUT CHECKPOINT-FILE
+           IF WS-CHKPT-FILE-STATUS NOT = "00"
+               MOVE "CHECKPOINT-FILE" TO WS-ERR-FILE-NAME
+               MOVE "OPEN"            TO WS-ERR-OPERATION
+               MOVE WS-CHKPT-FILE-STATUS TO WS-ERR-STATUS
+               PERFORM 9000-ABEND THRU 9000-EXIT
+           END-IF
+           WRITE CHECKPOINT-RECORD
+           IF WS-CHKPT-FILE-STATUS NOT = "00"
+               MOVE "CHECKPOINT-FILE" TO WS-ERR-FILE-NAME
+               MOVE "WRITE"           TO WS-ERR-OPERATION
+               MOVE WS-CHKPT-FILE-STATUS TO WS-ERR-STATUS
+               PERFORM 9000-ABEND THRU 9000-EXIT
+           END-IF
+           CLOSE CHECKPOINT-FILE
+           IF WS-CHKPT-FILE-STATUS NOT = "00"
+               MOVE "CHECKPOINT-FILE" TO WS-ERR-FILE-NAME
+               MOVE "CLOSE"           TO WS-ERR-OPERATION
+               MOVE WS-CHKPT-FILE-STATUS TO WS-ERR-STATUS
+               PERFORM 9000-ABEND THRU 9000-EXIT
+           END-IF.
+       7000-EXIT.
+           EXIT.
+
+       7500-CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           IF WS-CHKPT-FILE-STATUS NOT = "00"
+               MOVE "CHECKPOINT-FILE" TO WS-ERR-FILE-NAME
+               MOVE "OPEN"            TO WS-ERR-OPERATION
+               MOVE WS-CHKPT-FILE-STATUS TO WS-ERR-STATUS
+               PERFORM 9000-ABEND THRU 9000-EXIT
+           END-IF
+           CLOSE CHECKPOINT-FILE
+           IF WS-CHKPT-FILE-STATUS NOT = "00"
+               MOVE "CHECKPOINT-FILE" TO WS-ERR-FILE-NAME
+               MOVE "CLOSE"           TO WS-ERR-OPERATION
+               MOVE WS-CHKPT-FILE-STATUS TO WS-ERR-STATUS
+               PERFORM 9000-ABEND THRU 9000-EXIT
+           END-IF.
+       7500-EXIT.
+           EXIT.
+
+       8000-TERMINATE.
+           PERFORM 8600-WRITE-SUMMARY-TRAILER THRU 8600-EXIT
+           PERFORM 3600-WRITE-PAGE-FOOTER THRU 3600-EXIT
+           PERFORM 7500-CLEAR-CHECKPOINT THRU 7500-EXIT
+           CLOSE CUSTOMER-MASTER-FILE
+           IF WS-CUSTMAST-FILE-STATUS NOT = "00"
+               MOVE "CUSTOMER-MASTER-FILE" TO WS-ERR-FILE-NAME
+               MOVE "CLOSE"                TO WS-ERR-OPERATION
+               MOVE WS-CUSTMAST-FILE-STATUS TO WS-ERR-STATUS
+               PERFORM 9000-ABEND THRU 9000-EXIT
+           END-IF
+           CLOSE HELLO-REPORT-FILE
+           IF WS-HELORPT-FILE-STATUS NOT = "00"
+               MOVE "HELLO-REPORT-FILE" TO WS-ERR-FILE-NAME
+               MOVE "CLOSE"             TO WS-ERR-OPERATION
+               MOVE WS-HELORPT-FILE-STATUS TO WS-ERR-STATUS
+               PERFORM 9000-ABEND THRU 9000-EXIT
+           END-IF
+           CLOSE CRM-EXTRACT-FILE
+           IF WS-CRMFEED-FILE-STATUS NOT = "00"
+               MOVE "CRM-EXTRACT-FILE" TO WS-ERR-FILE-NAME
+               MOVE "CLOSE"            TO WS-ERR-OPERATION
+               MOVE WS-CRMFEED-FILE-STATUS TO WS-ERR-STATUS
+               PERFORM 9000-ABEND THRU 9000-EXIT
+           END-IF.
+       8000-EXIT.
+           EXIT.
+
+       8600-WRITE-SUMMARY-TRAILER.
+           ACCEPT WS-END-TIME FROM TIME
+           PERFORM 8650-COMPUTE-ELAPSED-TIME THRU 8650-EXIT
+           MOVE SPACES TO WS-DTL-TEXT
+           MOVE "RUN SUMMARY" TO WS-DTL-TEXT
+           PERFORM 5000-PRINT-LINE THRU 5000-EXIT
+           MOVE SPACES TO WS-DTL-TEXT
+           STRING "RECORDS READ      = " DELIMITED BY SIZE
+                  WS-RECORD-COUNT         DELIMITED BY SIZE
+               INTO WS-DTL-TEXT
+           PERFORM 5000-PRINT-LINE THRU 5000-EXIT
+           MOVE SPACES TO WS-DTL-TEXT
+           STRING "GREETINGS ISSUED  = " DELIMITED BY SIZE
+                  WS-GREETINGS-ISSUED-COUNT DELIMITED BY SIZE
+               INTO WS-DTL-TEXT
+           PERFORM 5000-PRINT-LINE THRU 5000-EXIT
+           MOVE SPACES TO WS-DTL-TEXT
+           STRING "REJECTS           = " DELIMITED BY SIZE
+                  WS-REJECTED-COUNT      DELIMITED BY SIZE
+               INTO WS-DTL-TEXT
+           PERFORM 5000-PRINT-LINE THRU 5000-EXIT
+           MOVE SPACES TO WS-DTL-TEXT
+           STRING "ELAPSED RUN TIME  = " DELIMITED BY SIZE
+                  WS-ELAPSED-HOURS       DELIMITED BY SIZE
+                  ":"                    DELIMITED BY SIZE
+                  WS-ELAPSED-MINUTES     DELIMITED BY SIZE
+                  ":"                    DELIMITED BY SIZE
+                  WS-ELAPSED-SECONDS     DELIMITED BY SIZE
+               INTO WS-DTL-TEXT
+           PERFORM 5000-PRINT-LINE THRU 5000-EXIT.
+       8600-EXIT.
+           EXIT.
+
+       8650-COMPUTE-ELAPSED-TIME.
+           MOVE WS-CURRENT-TIME(1:2) TO WS-START-HOURS
+           MOVE WS-CURRENT-TIME(3:2) TO WS-START-MINUTES
+           MOVE WS-CURRENT-TIME(5:2) TO WS-START-SECONDS
+           MOVE WS-END-TIME(1:2)    TO WS-END-HOURS
+           MOVE WS-END-TIME(3:2)    TO WS-END-MINUTES
+           MOVE WS-END-TIME(5:2)    TO WS-END-SECONDS
+           COMPUTE WS-START-TOTAL-SECS =
+               (WS-START-HOURS * 3600) +
+               (WS-START-MINUTES * 60) +
+               WS-START-SECONDS
+           COMPUTE WS-END-TOTAL-SECS =
+               (WS-END-HOURS * 3600) +
+               (WS-END-MINUTES * 60) +
+               WS-END-SECONDS
+           IF WS-END-TOTAL-SECS NOT LESS THAN WS-START-TOTAL-SECS
+               COMPUTE WS-ELAPSED-TOTAL-SECS =
+                   WS-END-TOTAL-SECS - WS-START-TOTAL-SECS
+           ELSE
+               COMPUTE WS-ELAPSED-TOTAL-SECS =
+                   WS-END-TOTAL-SECS - WS-START-TOTAL-SECS + 86400
+           END-IF
+           DIVIDE WS-ELAPSED-TOTAL-SECS BY 3600
+               GIVING WS-ELAPSED-HOURS
+               REMAINDER WS-ELAPSED-WORK-MINS
+           DIVIDE WS-ELAPSED-WORK-MINS BY 60
+               GIVING WS-ELAPSED-MINUTES
+               REMAINDER WS-ELAPSED-SECONDS.
+       8650-EXIT.
+           EXIT.
+
+       9000-ABEND.
+           DISPLAY "HELLO - FILE I/O ERROR - " WS-ERROR-MESSAGE
+           MOVE 16 TO RETURN-CODE
            GOBACK.
+       9000-EXIT.
+           EXIT.
+
+       9100-CHECK-REPORT-WRITE.
+           IF WS-HELORPT-FILE-STATUS NOT = "00"
+               MOVE "HELLO-REPORT-FILE" TO WS-ERR-FILE-NAME
+               MOVE "WRITE"             TO WS-ERR-OPERATION
+               MOVE WS-HELORPT-FILE-STATUS TO WS-ERR-STATUS
+               PERFORM 9000-ABEND THRU 9000-EXIT
+           END-IF.
+       9100-EXIT.
+           EXIT.
 
-       END PROGRAM HELLO. 
\ No newline at end of file
+       END PROGRAM HELLO.
