@@ -0,0 +1,271 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. HELLOVAL.
+      *****************************************************************
+      *                                                               *
+      *   Edit-check / validation pass for the customer master       *
+      *   extract used by HELLO.  Reads the raw customer input,      *
+      *   edits each record against the HELLOCPY field definitions,  *
+      *   and splits it into an accepted file (HELLO's customer      *
+      *   master) and a reject file with a reason code, producing    *
+      *   a control-total count of each for balancing.               *
+      *                                                               *
+      *****************************************************************
+      /
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-INPUT-FILE ASSIGN TO CUSTRAW
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CUSTRAW-FILE-STATUS.
+
+           SELECT CUSTOMER-MASTER-FILE ASSIGN TO CUSTMAST
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CUSTMAST-FILE-STATUS.
+
+           SELECT REJECT-FILE ASSIGN TO CUSTREJ
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CUSTREJ-FILE-STATUS.
+
+           SELECT EDIT-CONTROL-FILE ASSIGN TO EDITCTL
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-EDITCTL-FILE-STATUS.
+      /
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-INPUT-FILE.
+       01  CUSTOMER-INPUT-RECORD          PIC X(50).
+
+       FD  CUSTOMER-MASTER-FILE.
+       01  CUSTOMER-MASTER-RECORD         PIC X(50).
+
+       FD  REJECT-FILE.
+       01  REJECT-RECORD.
+           05  REJ-CUSTOMER-RECORD         PIC X(50).
+           05  REJ-REASON-CODE             PIC X(04).
+           05  REJ-REASON-TEXT             PIC X(30).
+
+       FD  EDIT-CONTROL-FILE.
+       01  EDIT-CONTROL-RECORD.
+           05  ECTL-TOTAL-COUNT            PIC 9(08).
+           05  ECTL-ACCEPTED-COUNT         PIC 9(08).
+           05  ECTL-REJECTED-COUNT         PIC 9(08).
+      /
+       WORKING-STORAGE SECTION.
+
+       COPY HELLOCPY.
+
+       77  WS-UPPER-NAME                  PIC X(30) VALUE SPACES.
+
+       77  WS-EOF-SWITCH                  PIC X(01) VALUE 'N'.
+           88  END-OF-INPUT-FILE              VALUE 'Y'.
+
+       77  WS-VALID-SWITCH                PIC X(01) VALUE 'Y'.
+           88  RECORD-IS-VALID                VALUE 'Y'.
+           88  RECORD-IS-INVALID              VALUE 'N'.
+
+       77  WS-TOTAL-COUNT                 PIC 9(08) VALUE ZERO.
+       77  WS-ACCEPTED-COUNT               PIC 9(08) VALUE ZERO.
+       77  WS-REJECTED-COUNT               PIC 9(08) VALUE ZERO.
+
+       77  WS-CUSTRAW-FILE-STATUS          PIC X(02) VALUE "00".
+       77  WS-CUSTMAST-FILE-STATUS         PIC X(02) VALUE "00".
+       77  WS-CUSTREJ-FILE-STATUS          PIC X(02) VALUE "00".
+       77  WS-EDITCTL-FILE-STATUS          PIC X(02) VALUE "00".
+
+       01  WS-ERROR-MESSAGE.
+           05  WS-ERR-FILE-NAME           PIC X(20).
+           05  FILLER                     PIC X(02) VALUE SPACES.
+           05  WS-ERR-OPERATION           PIC X(10).
+           05  FILLER                     PIC X(02) VALUE SPACES.
+           05  FILLER                     PIC X(14) VALUE
+               "FILE STATUS = ".
+           05  WS-ERR-STATUS               PIC X(02).
+      /
+       PROCEDURE DIVISION.
+       Main.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT
+           PERFORM 2000-EDIT-CUSTOMER THRU 2000-EXIT
+               UNTIL END-OF-INPUT-FILE
+           PERFORM 8000-TERMINATE THRU 8000-EXIT
+           IF WS-REJECTED-COUNT GREATER THAN ZERO
+               MOVE 4 TO RETURN-CODE
+           ELSE
+               MOVE ZERO TO RETURN-CODE
+           END-IF
+           GOBACK.
+
+       1000-INITIALIZE.
+           OPEN INPUT CUSTOMER-INPUT-FILE
+           IF WS-CUSTRAW-FILE-STATUS NOT = "00"
+               MOVE "CUSTOMER-INPUT-FILE" TO WS-ERR-FILE-NAME
+               MOVE "OPEN"                TO WS-ERR-OPERATION
+               MOVE WS-CUSTRAW-FILE-STATUS TO WS-ERR-STATUS
+               PERFORM 9000-ABEND THRU 9000-EXIT
+           END-IF
+           OPEN OUTPUT CUSTOMER-MASTER-FILE
+           IF WS-CUSTMAST-FILE-STATUS NOT = "00"
+               MOVE "CUSTOMER-MASTER-FILE" TO WS-ERR-FILE-NAME
+               MOVE "OPEN"                 TO WS-ERR-OPERATION
+               MOVE WS-CUSTMAST-FILE-STATUS TO WS-ERR-STATUS
+               PERFORM 9000-ABEND THRU 9000-EXIT
+           END-IF
+           OPEN OUTPUT REJECT-FILE
+           IF WS-CUSTREJ-FILE-STATUS NOT = "00"
+               MOVE "REJECT-FILE" TO WS-ERR-FILE-NAME
+               MOVE "OPEN"        TO WS-ERR-OPERATION
+               MOVE WS-CUSTREJ-FILE-STATUS TO WS-ERR-STATUS
+               PERFORM 9000-ABEND THRU 9000-EXIT
+           END-IF
+           PERFORM 1500-READ-CUSTOMER-INPUT THRU 1500-EXIT.
+       1000-EXIT.
+           EXIT.
+
+       1500-READ-CUSTOMER-INPUT.
+           READ CUSTOMER-INPUT-FILE
+               AT END
+                   SET END-OF-INPUT-FILE TO TRUE
+               NOT AT END
+                   IF WS-CUSTRAW-FILE-STATUS = "00"
+                       MOVE CUSTOMER-INPUT-RECORD TO CUSTOMER-RECORD
+                   ELSE
+                       MOVE "CUSTOMER-INPUT-FILE" TO WS-ERR-FILE-NAME
+                       MOVE "READ"                TO WS-ERR-OPERATION
+                       MOVE WS-CUSTRAW-FILE-STATUS TO WS-ERR-STATUS
+                       PERFORM 9000-ABEND THRU 9000-EXIT
+                   END-IF
+           END-READ.
+       1500-EXIT.
+           EXIT.
+
+       2000-EDIT-CUSTOMER.
+           PERFORM 2100-VALIDATE-RECORD THRU 2100-EXIT
+           IF RECORD-IS-VALID
+               MOVE CUSTOMER-RECORD TO CUSTOMER-MASTER-RECORD
+               WRITE CUSTOMER-MASTER-RECORD
+               IF WS-CUSTMAST-FILE-STATUS NOT = "00"
+                   MOVE "CUSTOMER-MASTER-FILE" TO WS-ERR-FILE-NAME
+                   MOVE "WRITE"                TO WS-ERR-OPERATION
+                   MOVE WS-CUSTMAST-FILE-STATUS TO WS-ERR-STATUS
+                   PERFORM 9000-ABEND THRU 9000-EXIT
+               END-IF
+               ADD 1 TO WS-ACCEPTED-COUNT
+           ELSE
+               MOVE CUSTOMER-RECORD TO REJ-CUSTOMER-RECORD
+               WRITE REJECT-RECORD
+               IF WS-CUSTREJ-FILE-STATUS NOT = "00"
+                   MOVE "REJECT-FILE" TO WS-ERR-FILE-NAME
+                   MOVE "WRITE"       TO WS-ERR-OPERATION
+                   MOVE WS-CUSTREJ-FILE-STATUS TO WS-ERR-STATUS
+                   PERFORM 9000-ABEND THRU 9000-EXIT
+               END-IF
+               ADD 1 TO WS-REJECTED-COUNT
+           END-IF
+           ADD 1 TO WS-TOTAL-COUNT
+           PERFORM 1500-READ-CUSTOMER-INPUT THRU 1500-EXIT.
+       2000-EXIT.
+           EXIT.
+
+       2100-VALIDATE-RECORD.
+           SET RECORD-IS-VALID TO TRUE
+           MOVE SPACES TO REJ-REASON-CODE
+           MOVE SPACES TO REJ-REASON-TEXT
+           MOVE THE-NAME TO WS-UPPER-NAME
+           INSPECT WS-UPPER-NAME CONVERTING
+               "abcdefghijklmnopqrstuvwxyz" TO
+               "ABCDEFGHIJKLMNOPQRSTUVWXYZ"
+           EVALUATE TRUE
+               WHEN THE-NAME = SPACES
+                   SET RECORD-IS-INVALID TO TRUE
+                   MOVE "R001" TO REJ-REASON-CODE
+                   MOVE "CUSTOMER NAME IS BLANK" TO REJ-REASON-TEXT
+               WHEN WS-UPPER-NAME NOT = THE-NAME
+                   SET RECORD-IS-INVALID TO TRUE
+                   MOVE "R002" TO REJ-REASON-CODE
+                   MOVE "CUSTOMER NAME NOT UPPERCASE" TO
+                       REJ-REASON-TEXT
+               WHEN CUST-ACCOUNT-NO NOT NUMERIC
+                   SET RECORD-IS-INVALID TO TRUE
+                   MOVE "R003" TO REJ-REASON-CODE
+                   MOVE "ACCOUNT NUMBER NOT NUMERIC" TO
+                       REJ-REASON-TEXT
+               WHEN CUST-ACCOUNT-NO = ZERO
+                   SET RECORD-IS-INVALID TO TRUE
+                   MOVE "R004" TO REJ-REASON-CODE
+                   MOVE "ACCOUNT NUMBER IS ZERO" TO REJ-REASON-TEXT
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+       2100-EXIT.
+           EXIT.
+
+       8000-TERMINATE.
+           CLOSE CUSTOMER-INPUT-FILE
+           IF WS-CUSTRAW-FILE-STATUS NOT = "00"
+               MOVE "CUSTOMER-INPUT-FILE" TO WS-ERR-FILE-NAME
+               MOVE "CLOSE"               TO WS-ERR-OPERATION
+               MOVE WS-CUSTRAW-FILE-STATUS TO WS-ERR-STATUS
+               PERFORM 9000-ABEND THRU 9000-EXIT
+           END-IF
+           CLOSE CUSTOMER-MASTER-FILE
+           IF WS-CUSTMAST-FILE-STATUS NOT = "00"
+               MOVE "CUSTOMER-MASTER-FILE" TO WS-ERR-FILE-NAME
+               MOVE "CLOSE"                TO WS-ERR-OPERATION
+               MOVE WS-CUSTMAST-FILE-STATUS TO WS-ERR-STATUS
+               PERFORM 9000-ABEND THRU 9000-EXIT
+           END-IF
+           CLOSE REJECT-FILE
+           IF WS-CUSTREJ-FILE-STATUS NOT = "00"
+               MOVE "REJECT-FILE" TO WS-ERR-FILE-NAME
+               MOVE "CLOSE"       TO WS-ERR-OPERATION
+               MOVE WS-CUSTREJ-FILE-STATUS TO WS-ERR-STATUS
+               PERFORM 9000-ABEND THRU 9000-EXIT
+           END-IF
+           PERFORM 8500-DISPLAY-CONTROL-TOTALS THRU 8500-EXIT
+           PERFORM 8550-WRITE-EDIT-CONTROL-TOTALS THRU 8550-EXIT.
+       8000-EXIT.
+           EXIT.
+
+       8500-DISPLAY-CONTROL-TOTALS.
+           DISPLAY "HELLOVAL - CUSTOMER MASTER EDIT CONTROL TOTALS"
+           DISPLAY "  RECORDS READ     = " WS-TOTAL-COUNT
+           DISPLAY "  RECORDS ACCEPTED = " WS-ACCEPTED-COUNT
+           DISPLAY "  RECORDS REJECTED = " WS-REJECTED-COUNT.
+       8500-EXIT.
+           EXIT.
+
+       8550-WRITE-EDIT-CONTROL-TOTALS.
+           OPEN OUTPUT EDIT-CONTROL-FILE
+           IF WS-EDITCTL-FILE-STATUS NOT = "00"
+               MOVE "EDIT-CONTROL-FILE" TO WS-ERR-FILE-NAME
+               MOVE "OPEN"              TO WS-ERR-OPERATION
+               MOVE WS-EDITCTL-FILE-STATUS TO WS-ERR-STATUS
+               PERFORM 9000-ABEND THRU 9000-EXIT
+           END-IF
+           MOVE WS-TOTAL-COUNT    TO ECTL-TOTAL-COUNT
+           MOVE WS-ACCEPTED-COUNT TO ECTL-ACCEPTED-COUNT
+           MOVE WS-REJECTED-COUNT TO ECTL-REJECTED-COUNT
+           WRITE EDIT-CONTROL-RECORD
+           IF WS-EDITCTL-FILE-STATUS NOT = "00"
+               MOVE "EDIT-CONTROL-FILE" TO WS-ERR-FILE-NAME
+               MOVE "WRITE"             TO WS-ERR-OPERATION
+               MOVE WS-EDITCTL-FILE-STATUS TO WS-ERR-STATUS
+               PERFORM 9000-ABEND THRU 9000-EXIT
+           END-IF
+           CLOSE EDIT-CONTROL-FILE
+           IF WS-EDITCTL-FILE-STATUS NOT = "00"
+               MOVE "EDIT-CONTROL-FILE" TO WS-ERR-FILE-NAME
+               MOVE "CLOSE"             TO WS-ERR-OPERATION
+               MOVE WS-EDITCTL-FILE-STATUS TO WS-ERR-STATUS
+               PERFORM 9000-ABEND THRU 9000-EXIT
+           END-IF.
+       8550-EXIT.
+           EXIT.
+
+       9000-ABEND.
+           DISPLAY "HELLOVAL - FILE I/O ERROR - " WS-ERROR-MESSAGE
+           MOVE 16 TO RETURN-CODE
+           GOBACK.
+       9000-EXIT.
+           EXIT.
+
+       END PROGRAM HELLOVAL.
